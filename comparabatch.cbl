@@ -0,0 +1,113 @@
+      *COMPARABATCH
+      *
+      *Pedido 006: la comparacion de VAR1/VAR2/VAR3 del ejercicio 4
+      *(IF VAR1 > VAR2 MOVE 500 TO VAR3 ELSE DISPLAY VAR1) solo
+      *manejaba un par de valores por corrida. Este programa de lote
+      *lee un archivo de pares VAR1/VAR2, uno por registro, aplica la
+      *misma regla a cada par y deja un reporte con el resultado
+      *(VAR3 = 500, o el VAR1 desplegado) de cada uno.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMPARABATCH.
+       AUTHOR. EQUIPO-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARES_FILE ASSIGN TO "data/PARES.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORTE_FILE ASSIGN TO "data/REPORTE_COMPARA.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PARES_FILE.
+       01 PAR_REC.
+           05 VAR1 PIC 9(05).
+           05 VAR2 PIC 9(05).
+
+       FD REPORTE_FILE.
+       01 REPORTE_REC PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS_END PIC X VALUE '1'.
+       01 VAR3 PIC 9(05).
+       01 WS_NUMERO_PAR PIC 9(07) VALUE 0.
+       01 WS_CONTADOR_VAR3 PIC 9(07) VALUE 0.
+       01 WS_CONTADOR_VAR1 PIC 9(07) VALUE 0.
+       01 LINEA_REPORTE PIC X(60) VALUE SPACES.
+       01 LINEA_ENCABEZADO PIC X(60)
+           VALUE "PAR     VAR1    VAR2    RESULTADO".
+
+       PROCEDURE DIVISION.
+
+       START_PROGRAM.
+           PERFORM OPEN_FILE.
+           PERFORM READ_NEXT.
+           PERFORM PROCESAR_PAR
+               UNTIL WS_END = '0'.
+           PERFORM ESCRIBIR_RESUMEN.
+           PERFORM CLOSE_FILE.
+           STOP RUN.
+
+       OPEN_FILE.
+           MOVE '1' TO WS_END.
+           OPEN INPUT PARES_FILE.
+           OPEN OUTPUT REPORTE_FILE.
+           WRITE REPORTE_REC FROM LINEA_ENCABEZADO.
+
+       CLOSE_FILE.
+           CLOSE PARES_FILE.
+           CLOSE REPORTE_FILE.
+
+       READ_NEXT.
+           READ PARES_FILE
+               AT END MOVE '0' TO WS_END
+           END-READ.
+
+      *> Pedido 006: misma regla del ejercicio 4, pero por cada par
+      *> VAR1/VAR2 del archivo en lugar de un unico caso de prueba.
+       PROCESAR_PAR.
+           ADD 1 TO WS_NUMERO_PAR.
+           IF VAR1 > VAR2
+               MOVE 500 TO VAR3
+               ADD 1 TO WS_CONTADOR_VAR3
+               PERFORM ESCRIBIR_RESULTADO_VAR3
+           ELSE
+               DISPLAY VAR1
+               ADD 1 TO WS_CONTADOR_VAR1
+               PERFORM ESCRIBIR_RESULTADO_VAR1
+           END-IF.
+           PERFORM READ_NEXT.
+
+       ESCRIBIR_RESULTADO_VAR3.
+           MOVE SPACES TO LINEA_REPORTE.
+           STRING WS_NUMERO_PAR DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  VAR1 DELIMITED BY SIZE
+                  "   " DELIMITED BY SIZE
+                  VAR2 DELIMITED BY SIZE
+                  "   VAR3=" DELIMITED BY SIZE
+                  VAR3 DELIMITED BY SIZE
+               INTO LINEA_REPORTE
+           END-STRING.
+           WRITE REPORTE_REC FROM LINEA_REPORTE.
+
+       ESCRIBIR_RESULTADO_VAR1.
+           MOVE SPACES TO LINEA_REPORTE.
+           STRING WS_NUMERO_PAR DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  VAR1 DELIMITED BY SIZE
+                  "   " DELIMITED BY SIZE
+                  VAR2 DELIMITED BY SIZE
+                  "   VAR1=" DELIMITED BY SIZE
+                  VAR1 DELIMITED BY SIZE
+               INTO LINEA_REPORTE
+           END-STRING.
+           WRITE REPORTE_REC FROM LINEA_REPORTE.
+
+       ESCRIBIR_RESUMEN.
+           DISPLAY "PARES PROCESADOS: " WS_NUMERO_PAR.
+           DISPLAY "  CON VAR3=500: " WS_CONTADOR_VAR3.
+           DISPLAY "  CON VAR1 DESPLEGADO: " WS_CONTADOR_VAR1.
