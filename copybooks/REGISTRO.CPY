@@ -0,0 +1,5 @@
+      *> Layout compartido del registro de entrada/salida del
+      *> ejercicio 5 (CAMPO1 = codigo de tasa, CAMPO2 = monto).
+       01 REGISTRO_REC.
+           05 CAMPO1 PIC X(02).
+           05 CAMPO2 PIC 9(05).
