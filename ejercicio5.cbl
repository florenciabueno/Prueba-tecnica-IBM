@@ -1,179 +1,663 @@
-*EJERCICIO 5 COBOL
-
-*1.Listar las divisiones de las que consta un Programa COBOL
-*Todo programa Cobol tiene hasta 4 divisiones (partes de un programa), cada una tiene una función específica.
-
-IDENTIFICATION DIVISION: primer y única división obligatoria de cualquier programa Cobol, lleva información 
-del programa, como el propio nombre del programa, el autor y otros datos.
-
-ENVIROMENT DIVISION: lleva información del entorno, entre otras cosas, información de la computadora donde 
-se ha escrito, de la computadora donde se va a ejecutar, etc.
-
-DATA DIVISION: es de las más importantes, pero no es obligatoria, en ella se ponen registros, variables, 
-nombres de campo, etc.
-
-PROCEDURE DIVISION: ultima división en Cobol, disponemos de todos los procedimientos
-necesarios para que el programa funcione.
-
-*2. Explicar cómo deben ser definidas las siguientes variables en un programa COBOL:
-
-*a)	Alfanumérica de 5 posiciones 
-
-WORKING-STORAGE-SECTION.
-01 VARIABLE PIC X(5).
-
-*b)	Numérica de 8 posiciones 
-
-WORKING-STORAGE-SECTION.
-01 VARIABLE PIC 9(8).
-
-*c)	Numérica de 8 posiciones con dos decimales
-
-WORKING-STORAGE-SECTION.
-01 VARIABLE PIC 9(8)V9(2).
-
-*d)	Carácter de 3 posiciones inicializada en espacios 
-
-WORKING-STORAGE-SECTION.
-01 VARIABLE PIC X(3) VALUE SPACES.
-
-*e)	Numérica de 8 posiciones inicializada en ceros 
-
-WORKING-STORAGE-SECTION.
-01 VARIABLE PIC 9(8) VALUE ZEROS.
-
-*f)	Numérica editada de 5 posiciones con miles 
-
-WORKING-STORAGE-SECTION.
-01 VARIABLE PIC zz.zzz.
-
-*g)	Numérica con signo de dos enteros 5 decimales 
-
-WORKING-STORAGE-SECTION.
-01 VARIABLE PIC S9(2)V9(5).
-
-*h)	Alfanumérica de 3 posiciones inicializada con valor IBM
-
-WORKING-STORAGE-SECTION.
-01 VARIABLE PIC X(3) VALUE "IBM".
-
-*3. Un programa Cobol está estructurado en una serie de Divisiones, Secciones y Párrafos en los que hay que ir declarando la información que corresponda a cada una de ellas. Escribir la estructura
-
-IDENTIFICATION DIVISION
-       PROGRAM-ID
-       AUTHOR
-       INSTALLATION
-       DATE-WRITTEN
-       DATE-COMPILED
-       SECURITY
-
-ENVIRONMENT DIVISION
-   CONFIGURATION SECTION
-      SOURCE-COMPUTER
-      OBJECT-COMPUTER
-      SPECIAL-NAMES
-   INPUT-OUTPUT SECTION
-      FILE CONTROL
-      I-O-CONTROL
-
-	
-DATA DIVISION
-   FILE SECTION
-      ...
-      FICHERO
-         REGISTRO
-      ...
-   WORKING-STORATE SECTION
-      ...
-      VARIABLE
-      ...
-   LINKAGE SECTION
-      ...
-      PARAMETRO
-      ...
-
-PROCEDURE DIVISION
-   ...
-   SECCION
-      PARRAFO
-         SENTENCIA
-   ...
-
-*4. Escribir las instrucciones COBOL necesarias (solo la PROCEDURE) que se encargue de evaluar
-*dos variables numéricas (VAR1 y VAR2) y en el caso que VAR1 sea mayor que VAR2 asignar valor 
-*500 a variable VAR3 y en caso contrario desplegar el valor de VAR1.
-
-PROCEDURE DIVISION.
-
-       IF VAR1 > VAR2
-       		MOVE 500 TO VAR3.
-       ELSE
-       		DISPLAY VAR1.
-       END-IF.
-       
-       STOP RUN.
-         
-*5. Escriba párrafos/instrucciones COBOL necesarias (solo la PROCEDURE) que se encarguen de 
-*leer secuencialmente un archivo, por cada registro evaluar el CAMPO1, si tiene valor ‘AA’ 
-*incrementar en 15% el valor del CAMPO2, si tiene valor ‘BB’ incrementar en 25% el valor del CAMPO2, 
-*en otros casos incrementar en 50% el valor del CAMPO2. Luego desplegar los valores de todos los campos del archivo. 
-
-*El archivo tiene la siguiente estructura: 
-01 REGISTRO. 
-05 CAMPO1 PIC X(02). 
-05 CAMPO2 PIC 9(05).
-
-*Muestro los registros de 10 en 10 ya, como no tengo idea de cuantos puede haber
-*en la base de datos, mostrarlos todos de golpe podría causar que colapse
-
-*Asumo que el archivo existe para poder usar open I-O
-
-*Asumo que contiene una cantidad aceptable para poder mostrar todos en la consola sin que se rompa
-
-*Asumo que existe una variable END, para que me indique el final del registro
-
-*Asumo que existe la constante 15_percent = 15/100 para incrementar en 15%
-
-*Asumo que existe la constante 25_percent = 25/100 para incrementar en 25%
-
-
-PROCEDURE DIVISION.
-
-       START_PROGRAM.
-       PERFORM OPEN_FILE.
-       MOVE '1' TO END.
-       PERFORM READ_NEXT.
-       PERFORM EVALUATE_AND_DISPLAY.
-       UNTIL END = '0'.
-       PERFORM CIERRE_ARCHIVO.
-       PROGRAM_DONE.
-       STOP RUN.
-       
-       OPEN_FILE.
-       OPEN I-O REGISTRO.
-       
-       CLOSE_FILE.
-       CLOSE REGISTRO.
-       
-       EVALUATE.
-       IF CAMPO1 = 'AA'
-          MULTIPLY CAMPO2 BY 15_percent.
-          MOVE RESULT TO CAMPO2.
-       ELSE 
-          IF CAMPO1 = 'BB'
-             MULTIPLY CAMPO2 BY 25_percent.
-             MOVE RESULT TO CAMPO2.
-          ELSE
-             MULTIPLY CAMPO2 BY 2.
-             MOVE RESULT TO CAMPO2.
-          END-IF. 
-       END-IF.
-       DISPLAY CAMPO1.
-       DISPLAY CAMPO2.
-       PERFORM READ_NEXT.
-       
-       READ_NEXT.
-       READ REGISTRO NEXT RECORD.
-       AT END.
-       MOVE '0' TO END.
- 
\ No newline at end of file
+      *EJERCICIO 5 COBOL
+      *
+      *1.Listar las divisiones de las que consta un Programa COBOL
+      *Todo programa Cobol tiene hasta 4 divisiones (partes de un programa), cada una tiene una funcion especifica.
+      *
+      *IDENTIFICATION DIVISION: primer y unica division obligatoria de cualquier programa Cobol, lleva informacion
+      *del programa, como el propio nombre del programa, el autor y otros datos.
+      *
+      *ENVIROMENT DIVISION: lleva informacion del entorno, entre otras cosas, informacion de la computadora donde
+      *se ha escrito, de la computadora donde se va a ejecutar, etc.
+      *
+      *DATA DIVISION: es de las mas importantes, pero no es obligatoria, en ella se ponen registros, variables,
+      *nombres de campo, etc.
+      *
+      *PROCEDURE DIVISION: ultima division en Cobol, disponemos de todos los procedimientos
+      *necesarios para que el programa funcione.
+      *
+      *2. Explicar como deben ser definidas las siguientes variables en un programa COBOL:
+      *
+      *a) Alfanumerica de 5 posiciones
+      *   01 VARIABLE PIC X(5).
+      *b) Numerica de 8 posiciones
+      *   01 VARIABLE PIC 9(8).
+      *c) Numerica de 8 posiciones con dos decimales
+      *   01 VARIABLE PIC 9(8)V9(2).
+      *d) Caracter de 3 posiciones inicializada en espacios
+      *   01 VARIABLE PIC X(3) VALUE SPACES.
+      *e) Numerica de 8 posiciones inicializada en ceros
+      *   01 VARIABLE PIC 9(8) VALUE ZEROS.
+      *f) Numerica editada de 5 posiciones con miles
+      *   01 VARIABLE PIC ZZ.ZZZ.
+      *g) Numerica con signo de dos enteros 5 decimales
+      *   01 VARIABLE PIC S9(2)V9(5).
+      *h) Alfanumerica de 3 posiciones inicializada con valor IBM
+      *   01 VARIABLE PIC X(3) VALUE "IBM".
+      *
+      *3. Estructura de Divisiones/Secciones/Parrafos: ver IDENTIFICATION
+      *DIVISION, ENVIRONMENT DIVISION, DATA DIVISION y PROCEDURE DIVISION
+      *mas abajo - este mismo programa es la respuesta viva a ese punto.
+      *
+      *4. La comparacion de VAR1/VAR2/VAR3 (IF VAR1 > VAR2 ...) se
+      *mantiene como ejercicio conceptual; ver tambien comparabatch.cbl.
+      *
+      *5. Programa de lote que lee REGISTRO secuencialmente, aplica la
+      *tasa que corresponda a CAMPO1 sobre CAMPO2 y despliega los
+      *resultados de a 10, ademas de un resumen final por categoria
+      *AA/BB/OTRA (contadores y suma de CAMPO2 antes y despues del
+      *ajuste, mas el total general) para no tener que re-tipear el
+      *DISPLAY en una planilla.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EJERCICIO5.
+       AUTHOR. EQUIPO-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGISTRO_FILE ASSIGN TO "data/REGISTRO.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDITORIA_FILE ASSIGN TO "data/AUDITORIA.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCEPCIONES_FILE ASSIGN TO "data/EXCEPCIONES.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT TASAS_FILE ASSIGN TO "data/TASAS.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SALIDA_FILE ASSIGN TO "data/SALIDA.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CHECKPOINT_FILE ASSIGN TO "data/CHECKPOINT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS_CHECKPOINT_STATUS.
+
+           SELECT EXTRACTO_FILE ASSIGN TO "data/EXTRACTO.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> Pedido 009: REGISTRO se ordena por CAMPO1 antes de procesarlo,
+      *> en vez de leerlo en el orden en que viene en el archivo.
+           SELECT REGISTRO_ORDENADO ASSIGN TO "data/REGISTRO.SRT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT_WORK ASSIGN TO "SORTWK1".
+
+      *> Pedido 009: reporte paginado con encabezados y corte de
+      *> control por CAMPO1, en vez del DISPLAY de a 10 por consola.
+           SELECT REPORTE_FILE ASSIGN TO "data/REPORTE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *> Pedido 009: CAMPO1/CAMPO2 de este FD quedan libres para
+      *> REGISTRO_ORDENADO, que es el que se lee de aca en adelante.
+       FD REGISTRO_FILE.
+           COPY REGISTRO.CPY
+               REPLACING REGISTRO_REC BY REGISTRO_IN_REC
+                         CAMPO1 BY CAMPO1_IN
+                         CAMPO2 BY CAMPO2_IN.
+
+      *> Pedido 009: salida del SORT, ya ordenada por CAMPO1; el resto
+      *> del programa la lee con los mismos nombres CAMPO1/CAMPO2 de
+      *> siempre.
+       FD REGISTRO_ORDENADO.
+           COPY REGISTRO.CPY.
+
+       SD SORT_WORK.
+           COPY REGISTRO.CPY
+               REPLACING REGISTRO_REC BY SORT_REC
+                         CAMPO1 BY CAMPO1_SORT
+                         CAMPO2 BY CAMPO2_SORT.
+
+      *> Pedido 003/007: tabla de tasas mantenida fuera del programa,
+      *> con una fila por codigo de CAMPO1 y su fecha de vigencia, en
+      *> vez de constantes 15_percent/25_percent y un literal BY 2.
+       FD TASAS_FILE.
+       01 TASA_REC.
+           05 TASA_CAMPO1 PIC X(02).
+           05 TASA_FACTOR PIC 9V9(4).
+           05 TASA_FECHA PIC 9(08).
+
+      *> Pedido 004: el registro ajustado tambien se escribe a un
+      *> archivo de salida, para que procesos posteriores lo consuman
+      *> sin transcribir nada de la consola.
+       FD SALIDA_FILE.
+           COPY REGISTRO.CPY
+               REPLACING REGISTRO_REC BY SALIDA_REC
+                         CAMPO1 BY CAMPO1_SAL
+                         CAMPO2 BY CAMPO2_SAL.
+
+      *> Pedido 005: checkpoint periodico de la lectura secuencial,
+      *> para poder reanudar un corrido largo sin reprocesar todo ni
+      *> duplicar ajustes de CAMPO2.
+       FD CHECKPOINT_FILE.
+       01 CHECKPOINT_REC.
+           05 CHK_CONTADOR PIC 9(09).
+      *> Pedido 005/009 (revision): el checkpoint tambien guarda el
+      *> estado del corte de control del reporte (CAMPO1 del grupo en
+      *> curso y su subtotal parcial), no solo la posicion de lectura.
+      *> Sin esto, una corrida reanudada en medio de un grupo de CAMPO1
+      *> reiniciaba el subtotal desde cero y el renglon de subtotal
+      *> final quedaba por debajo del total real.
+           05 CHK_CAMPO1_ANTERIOR PIC X(02).
+           05 CHK_SUBTOTAL_CONTADOR PIC 9(07).
+           05 CHK_SUBTOTAL_ANTES PIC 9(09).
+           05 CHK_SUBTOTAL_DESPUES PIC 9(09).
+
+      *> Pedido 008: extracto separado por comas para el equipo de
+      *> reporting, con el CAMPO2 original, el codigo de tasa aplicado
+      *> y el CAMPO2 ajustado.
+       FD EXTRACTO_FILE.
+       01 EXTRACTO_REC PIC X(60) VALUE SPACES.
+
+      *> Pedido 001: deja constancia de cada ajuste de CAMPO2 (valor
+      *> original, codigo de tasa aplicado, valor nuevo, fecha y id de
+      *> corrida) en lugar de un DISPLAY que se pierde en la consola.
+       FD AUDITORIA_FILE.
+       01 AUDITORIA_REC.
+           05 AUD_FECHA_CORRIDA PIC 9(08).
+           05 AUD_ID_CORRIDA PIC X(08).
+           05 AUD_CAMPO1 PIC X(02).
+           05 AUD_CAMPO2_ANTES PIC 9(05).
+           05 AUD_CODIGO_TASA PIC X(02).
+           05 AUD_CAMPO2_DESPUES PIC 9(05).
+
+      *> Pedido 002: CAMPO1 fuera del conjunto de codigos de tasa
+      *> conocidos (AA/BB/CC) en lugar de caer en la tasa generica sin
+      *> que nadie se entere.
+       FD EXCEPCIONES_FILE.
+       01 EXCEPCION_REC.
+           05 EXC_CAMPO1 PIC X(02).
+           05 EXC_CAMPO2 PIC 9(05).
+           05 EXC_MOTIVO PIC X(40).
+
+      *> Pedido 009: reporte paginado (encabezado, fecha de corrida,
+      *> titulos de columna, corte de control por CAMPO1) en lugar del
+      *> DISPLAY de a 10 registros por consola.
+       FD REPORTE_FILE.
+       01 REPORTE_REC PIC X(80) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+       01 WS_END PIC X VALUE '1'.
+       01 WS_CAMPO2_ANTES PIC 9(05).
+       01 WS_CODIGO_APLICADO PIC X(02).
+       01 WS_FECHA_CORRIDA PIC 9(08).
+       01 WS_FECHA_VIGENCIA PIC 9(08).
+       01 WS_ID_CORRIDA PIC X(08).
+
+      *> Pedido 003/007: tabla de tasas cargada en memoria desde
+      *> TASAS.DAT, reemplazando los porcentajes fijos del programa.
+      *> El conjunto de codigos "conocidos" del pedido 002 ahora es
+      *> simplemente lo que haya en esta tabla.
+       01 WS_TASAS_TABLA.
+           05 WS_TASA_CANT PIC 9(04) VALUE 0.
+           05 WS_TASA OCCURS 50 TIMES INDEXED BY WS_TASA_IDX.
+               10 WS_TASA_CAMPO1 PIC X(02).
+               10 WS_TASA_FACTOR PIC 9V9(4).
+               10 WS_TASA_FECHA PIC 9(08).
+       01 WS_TASA_ENCONTRADA PIC X VALUE 'N'.
+       01 WS_CODIGO_CONOCIDO PIC X VALUE 'N'.
+       01 WS_FACTOR_APLICADO PIC 9V9(4).
+       01 WS_MEJOR_FECHA PIC 9(08).
+       01 WS_EXCEPCIONES_CONTADOR PIC 9(07) VALUE 0.
+
+      *> Pedido 005: checkpoint/restart de la lectura secuencial. Se
+      *> hace checkpoint en cada registro (ver EVALUATE_AND_DISPLAY)
+      *> para que nunca quede mas de un registro sin confirmar entre lo
+      *> que esta en CHECKPOINT.DAT y lo que ya esta escrito en
+      *> AUDITORIA/SALIDA/EXTRACTO/REPORTE.
+       01 WS_CONTADOR_LEIDOS PIC 9(09) VALUE 0.
+       01 WS_CONTADOR_RESUME PIC 9(09) VALUE 0.
+       01 WS_CHECKPOINT_STATUS PIC X(02) VALUE '00'.
+
+      *> Pedido 000: contadores y sumas para el resumen final por
+      *> categoria (AA / BB / OTRA) y el total general.
+       01 WS_RESUMEN.
+           05 WS_AA_CONTADOR PIC 9(07) VALUE 0.
+           05 WS_AA_ANTES PIC 9(09) VALUE 0.
+           05 WS_AA_DESPUES PIC 9(09) VALUE 0.
+           05 WS_BB_CONTADOR PIC 9(07) VALUE 0.
+           05 WS_BB_ANTES PIC 9(09) VALUE 0.
+           05 WS_BB_DESPUES PIC 9(09) VALUE 0.
+           05 WS_OTRA_CONTADOR PIC 9(07) VALUE 0.
+           05 WS_OTRA_ANTES PIC 9(09) VALUE 0.
+           05 WS_OTRA_DESPUES PIC 9(09) VALUE 0.
+           05 WS_TOTAL_CONTADOR PIC 9(07) VALUE 0.
+           05 WS_TOTAL_ANTES PIC 9(09) VALUE 0.
+           05 WS_TOTAL_DESPUES PIC 9(09) VALUE 0.
+
+      *> Pedido 009: paginado y corte de control del reporte, por
+      *> CAMPO1 (que ahora llega ordenado por el SORT de REGISTRO).
+       01 WS_LINEA_REPORTE PIC X(80) VALUE SPACES.
+       01 WS_LINEAS_POR_PAGINA PIC 9(04) VALUE 20.
+       01 WS_LINEAS_EN_PAGINA PIC 9(04) VALUE 0.
+       01 WS_PAGINA_NUM PIC 9(05) VALUE 0.
+       01 WS_CAMPO1_ANTERIOR PIC X(02) VALUE SPACES.
+       01 WS_SUBTOTAL_CONTADOR PIC 9(07) VALUE 0.
+       01 WS_SUBTOTAL_ANTES PIC 9(09) VALUE 0.
+       01 WS_SUBTOTAL_DESPUES PIC 9(09) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       START_PROGRAM.
+           PERFORM CARGAR_TASAS.
+           PERFORM ORDENAR_REGISTROS.
+           PERFORM LEER_CHECKPOINT.
+           PERFORM OPEN_FILE.
+           PERFORM READ_NEXT.
+           PERFORM EVALUATE_AND_DISPLAY
+               UNTIL WS_END = '0'.
+           PERFORM CERRAR_REPORTE.
+           PERFORM CLOSE_FILE.
+           PERFORM ESCRIBIR_RESUMEN.
+           PERFORM GRABAR_CHECKPOINT_FINAL.
+           STOP RUN.
+
+      *> Pedido 009: ordena REGISTRO por CAMPO1 antes de procesarlo, en
+      *> vez de leerlo en el orden en que viene en el archivo.
+       ORDENAR_REGISTROS.
+           SORT SORT_WORK
+               ON ASCENDING KEY CAMPO1_SORT
+               USING REGISTRO_FILE
+               GIVING REGISTRO_ORDENADO.
+
+      *> Pedido 005: si quedo un checkpoint de una corrida anterior que
+      *> no termino, retoma desde ahi en vez de reprocesar todo el
+      *> archivo y duplicar ajustes de CAMPO2. Tambien restaura el
+      *> CAMPO1 y el subtotal parcial del grupo que estaba en curso
+      *> cuando se guardo el checkpoint, para que el corte de control
+      *> del reporte siga sumando desde ahi y no desde cero.
+       LEER_CHECKPOINT.
+           MOVE 0 TO WS_CONTADOR_RESUME.
+           OPEN INPUT CHECKPOINT_FILE.
+           IF WS_CHECKPOINT_STATUS = '00'
+               READ CHECKPOINT_FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHK_CONTADOR TO WS_CONTADOR_RESUME
+                       MOVE CHK_CAMPO1_ANTERIOR TO WS_CAMPO1_ANTERIOR
+                       MOVE CHK_SUBTOTAL_CONTADOR
+                           TO WS_SUBTOTAL_CONTADOR
+                       MOVE CHK_SUBTOTAL_ANTES TO WS_SUBTOTAL_ANTES
+                       MOVE CHK_SUBTOTAL_DESPUES
+                           TO WS_SUBTOTAL_DESPUES
+               END-READ
+               CLOSE CHECKPOINT_FILE
+           END-IF.
+
+      *> Pedido 003/007: carga la tabla de tasas en memoria para no
+      *> tener porcentajes fijos en el programa. Si TASAS.DAT ya tiene
+      *> mas vigencias que las que entran en la tabla, el resto no se
+      *> pierde en silencio: se avisa por consola cual fila se
+      *> descarto, para que alguien suba el limite o depure el archivo.
+       CARGAR_TASAS.
+           OPEN INPUT TASAS_FILE.
+           PERFORM LEER_TASA.
+           PERFORM UNTIL WS_END = '9'
+               IF WS_TASA_CANT < 50
+                   ADD 1 TO WS_TASA_CANT
+                   MOVE TASA_CAMPO1 TO WS_TASA_CAMPO1(WS_TASA_CANT)
+                   MOVE TASA_FACTOR TO WS_TASA_FACTOR(WS_TASA_CANT)
+                   MOVE TASA_FECHA TO WS_TASA_FECHA(WS_TASA_CANT)
+               ELSE
+                   DISPLAY "ADVERTENCIA: TASAS.DAT supera el limite de "
+                       "50 vigencias en memoria, se descarta CAMPO1="
+                       TASA_CAMPO1 " FECHA=" TASA_FECHA
+               END-IF
+               PERFORM LEER_TASA
+           END-PERFORM.
+           CLOSE TASAS_FILE.
+
+       LEER_TASA.
+           READ TASAS_FILE
+               AT END MOVE '9' TO WS_END
+           END-READ.
+
+      *> Pedido 001: WS_ID_CORRIDA se toma de la hora de la corrida
+      *> (con centesimas) para que cada ejecucion quede con un id
+      *> distinto en AUDITORIA.DAT -- una constante fija no permitia
+      *> distinguir dos corridas del mismo dia.
+      *> Pedido 005: LEER_CHECKPOINT ya corrio y fijo WS_CONTADOR_RESUME
+      *> antes de llegar aca. Si se esta reanudando una corrida anterior
+      *> (WS_CONTADOR_RESUME > 0), AUDITORIA/EXCEPCIONES/SALIDA/
+      *> EXTRACTO/REPORTE se abren con EXTEND en vez de OUTPUT: con
+      *> OUTPUT el simple hecho de abrir el archivo lo trunca, y eso
+      *> borraria el rastro ya grabado de los registros previos al
+      *> checkpoint aunque no se reprocesen. Tambien se salta reescribir
+      *> el encabezado del CSV y el primer encabezado de pagina del
+      *> reporte, que ya estan en el archivo de la corrida anterior.
+       OPEN_FILE.
+           MOVE '1' TO WS_END.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS_FECHA_CORRIDA.
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WS_ID_CORRIDA.
+           PERFORM FIJAR_FECHA_VIGENCIA.
+           OPEN INPUT REGISTRO_ORDENADO.
+           IF WS_CONTADOR_RESUME > 0
+               OPEN EXTEND AUDITORIA_FILE
+               OPEN EXTEND EXCEPCIONES_FILE
+               OPEN EXTEND SALIDA_FILE
+               OPEN EXTEND EXTRACTO_FILE
+               OPEN EXTEND REPORTE_FILE
+           ELSE
+               OPEN OUTPUT AUDITORIA_FILE
+               OPEN OUTPUT EXCEPCIONES_FILE
+               OPEN OUTPUT SALIDA_FILE
+               OPEN OUTPUT EXTRACTO_FILE
+               MOVE "CAMPO1,CAMPO2_ORIGINAL,CODIGO_TASA,CAMPO2_AJUSTADO"
+                   TO EXTRACTO_REC
+               WRITE EXTRACTO_REC
+               OPEN OUTPUT REPORTE_FILE
+               PERFORM ENCABEZADO_REPORTE
+           END-IF.
+
+      *> Pedido 007: permite recalcular con la tasa vigente en una
+      *> fecha pasada (para que Auditoria pueda pedir "que deberia
+      *> haber sido CAMPO2") en vez de usar siempre la tasa de hoy.
+      *> Se toma de la variable de entorno AS_OF_DATE (AAAAMMDD); si no
+      *> viene, se usa la fecha de corrida.
+       FIJAR_FECHA_VIGENCIA.
+           MOVE WS_FECHA_CORRIDA TO WS_FECHA_VIGENCIA.
+           ACCEPT WS_FECHA_VIGENCIA FROM ENVIRONMENT "AS_OF_DATE"
+               ON EXCEPTION
+                   MOVE WS_FECHA_CORRIDA TO WS_FECHA_VIGENCIA
+           END-ACCEPT.
+           IF WS_FECHA_VIGENCIA = SPACES OR WS_FECHA_VIGENCIA = 0
+               MOVE WS_FECHA_CORRIDA TO WS_FECHA_VIGENCIA
+           END-IF.
+
+       CLOSE_FILE.
+           CLOSE REGISTRO_ORDENADO.
+           CLOSE AUDITORIA_FILE.
+           CLOSE EXCEPCIONES_FILE.
+           CLOSE SALIDA_FILE.
+           CLOSE EXTRACTO_FILE.
+           CLOSE REPORTE_FILE.
+
+       READ_NEXT.
+           READ REGISTRO_ORDENADO
+               AT END MOVE '0' TO WS_END
+           END-READ.
+
+       EVALUATE_AND_DISPLAY.
+           ADD 1 TO WS_CONTADOR_LEIDOS.
+      *> Pedido 005: si este registro ya quedo procesado en una
+      *> corrida anterior (segun el ultimo checkpoint), se saltea para
+      *> no duplicar ajustes de CAMPO2.
+           IF WS_CONTADOR_LEIDOS > WS_CONTADOR_RESUME
+               MOVE CAMPO2 TO WS_CAMPO2_ANTES
+               PERFORM BUSCAR_TASA
+               IF WS_TASA_ENCONTRADA = 'S'
+                   COMPUTE CAMPO2 =
+                       WS_CAMPO2_ANTES * WS_FACTOR_APLICADO
+                   IF WS_CODIGO_APLICADO = 'AA'
+                       PERFORM ACUMULAR_AA
+                   ELSE
+                       IF WS_CODIGO_APLICADO = 'BB'
+                           PERFORM ACUMULAR_BB
+                       ELSE
+                           PERFORM ACUMULAR_OTRA
+                       END-IF
+                   END-IF
+                   PERFORM ACUMULAR_TOTAL
+                   PERFORM GRABAR_AUDITORIA
+                   PERFORM GRABAR_SALIDA
+                   PERFORM GRABAR_EXTRACTO
+                   PERFORM ESCRIBIR_DETALLE_REPORTE
+               ELSE
+                   PERFORM GRABAR_EXCEPCION
+               END-IF
+           END-IF.
+      *> Pedido 005 (revision): se hace checkpoint despues de CADA
+      *> registro, no cada N. Un checkpoint mas espaciado que las
+      *> escrituras de AUDITORIA/SALIDA/EXTRACTO/REPORTE hacia que, tras
+      *> un abend entre dos checkpoints, la corrida reanudada volviera a
+      *> escribir registros que ya estaban grabados antes del corte,
+      *> duplicandolos en todos esos archivos.
+           PERFORM GRABAR_CHECKPOINT.
+           PERFORM READ_NEXT.
+
+      *> Pedido 005: deja constancia de hasta donde se llego -- y del
+      *> estado del corte de control del reporte en ese punto (revision
+      *> de review) -- para poder reanudar sin reprocesar ni duplicar
+      *> nada de lo que ya se escribio.
+       GRABAR_CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT_FILE.
+           MOVE WS_CONTADOR_LEIDOS TO CHK_CONTADOR.
+           MOVE WS_CAMPO1_ANTERIOR TO CHK_CAMPO1_ANTERIOR.
+           MOVE WS_SUBTOTAL_CONTADOR TO CHK_SUBTOTAL_CONTADOR.
+           MOVE WS_SUBTOTAL_ANTES TO CHK_SUBTOTAL_ANTES.
+           MOVE WS_SUBTOTAL_DESPUES TO CHK_SUBTOTAL_DESPUES.
+           WRITE CHECKPOINT_REC.
+           CLOSE CHECKPOINT_FILE.
+
+      *> Pedido 005: al terminar la corrida con exito no hace falta
+      *> reanudar nada; se deja el checkpoint en 0 para la proxima.
+       GRABAR_CHECKPOINT_FINAL.
+           OPEN OUTPUT CHECKPOINT_FILE.
+           MOVE 0 TO CHK_CONTADOR.
+           MOVE SPACES TO CHK_CAMPO1_ANTERIOR.
+           MOVE 0 TO CHK_SUBTOTAL_CONTADOR.
+           MOVE 0 TO CHK_SUBTOTAL_ANTES.
+           MOVE 0 TO CHK_SUBTOTAL_DESPUES.
+           WRITE CHECKPOINT_REC.
+           CLOSE CHECKPOINT_FILE.
+
+      *> Pedido 003/007: busca en la tabla de tasas la vigencia mas
+      *> reciente para CAMPO1 cuya fecha de vigencia sea menor o igual
+      *> a la fecha de calculo (hoy, o la fecha pasada por AS_OF_DATE
+      *> para recalcular un periodo anterior). Pedido 002: si no hay
+      *> ninguna vigencia aplicable, el codigo no es valido y el
+      *> registro va a excepciones. WS_CODIGO_CONOCIDO distingue ese
+      *> caso (codigo de CAMPO1 que no existe en la tabla) del caso en
+      *> que el codigo existe pero ninguna de sus vigencias alcanza
+      *> para la fecha de calculo (p.ej. un AS_OF_DATE anterior a la
+      *> primera vigencia cargada) -- no es lo mismo y no puede
+      *> reportarse con el mismo motivo.
+       BUSCAR_TASA.
+           MOVE 'N' TO WS_TASA_ENCONTRADA.
+           MOVE 'N' TO WS_CODIGO_CONOCIDO.
+           MOVE 0 TO WS_FACTOR_APLICADO.
+           MOVE 0 TO WS_MEJOR_FECHA.
+           MOVE SPACES TO WS_CODIGO_APLICADO.
+           PERFORM VARYING WS_TASA_IDX FROM 1 BY 1
+                   UNTIL WS_TASA_IDX > WS_TASA_CANT
+               IF WS_TASA_CAMPO1(WS_TASA_IDX) = CAMPO1
+                   MOVE 'S' TO WS_CODIGO_CONOCIDO
+                   IF WS_TASA_FECHA(WS_TASA_IDX) <= WS_FECHA_VIGENCIA
+                       AND WS_TASA_FECHA(WS_TASA_IDX) >= WS_MEJOR_FECHA
+                           MOVE WS_TASA_FECHA(WS_TASA_IDX)
+                               TO WS_MEJOR_FECHA
+                           MOVE WS_TASA_FACTOR(WS_TASA_IDX)
+                               TO WS_FACTOR_APLICADO
+                           MOVE WS_TASA_CAMPO1(WS_TASA_IDX)
+                               TO WS_CODIGO_APLICADO
+                           MOVE 'S' TO WS_TASA_ENCONTRADA
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+
+      *> Pedido 002: CAMPO1 fuera del conjunto de codigos conocidos
+      *> queda asentado con el motivo en vez de aplicarse en silencio.
+      *> Pedido 007: si el codigo es conocido pero ninguna vigencia
+      *> alcanza para la fecha de calculo, el motivo es otro -- no es
+      *> un codigo invalido, es que falta cargar la tasa de ese
+      *> periodo en TASAS.DAT.
+       GRABAR_EXCEPCION.
+           ADD 1 TO WS_EXCEPCIONES_CONTADOR.
+           MOVE CAMPO1 TO EXC_CAMPO1.
+           MOVE CAMPO2 TO EXC_CAMPO2.
+           IF WS_CODIGO_CONOCIDO = 'S'
+               MOVE "SIN TASA VIGENTE PARA LA FECHA" TO EXC_MOTIVO
+           ELSE
+               MOVE "CODIGO CAMPO1 NO VALIDO" TO EXC_MOTIVO
+           END-IF.
+           WRITE EXCEPCION_REC.
+
+      *> Pedido 001: un renglon de auditoria por cada ajuste de CAMPO2,
+      *> con el valor original, el codigo de tasa aplicado, el valor
+      *> nuevo y la fecha/id de la corrida.
+       GRABAR_AUDITORIA.
+           MOVE WS_FECHA_CORRIDA TO AUD_FECHA_CORRIDA.
+           MOVE WS_ID_CORRIDA TO AUD_ID_CORRIDA.
+           MOVE CAMPO1 TO AUD_CAMPO1.
+           MOVE WS_CAMPO2_ANTES TO AUD_CAMPO2_ANTES.
+           MOVE WS_CODIGO_APLICADO TO AUD_CODIGO_TASA.
+           MOVE CAMPO2 TO AUD_CAMPO2_DESPUES.
+           WRITE AUDITORIA_REC.
+
+      *> Pedido 004: el REGISTRO con CAMPO2 ya ajustado, para consumo
+      *> de procesos posteriores.
+       GRABAR_SALIDA.
+           MOVE CAMPO1 TO CAMPO1_SAL.
+           MOVE CAMPO2 TO CAMPO2_SAL.
+           WRITE SALIDA_REC.
+
+      *> Pedido 008: extracto CSV para que el equipo de reporting lo
+      *> cargue directo a su planilla/BI sin retipear nada.
+       GRABAR_EXTRACTO.
+           MOVE SPACES TO EXTRACTO_REC.
+           STRING CAMPO1 DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS_CAMPO2_ANTES DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS_CODIGO_APLICADO DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  CAMPO2 DELIMITED BY SIZE
+               INTO EXTRACTO_REC
+           END-STRING.
+           WRITE EXTRACTO_REC.
+
+      *> Pedido 009: encabezado de pagina (titulo, fecha de corrida,
+      *> numero de pagina y titulos de columna), escrito al abrir el
+      *> reporte y cada vez que se llena una pagina.
+       ENCABEZADO_REPORTE.
+           ADD 1 TO WS_PAGINA_NUM.
+           MOVE SPACES TO REPORTE_REC.
+           MOVE "REPORTE DE AJUSTES DE CAMPO2 POR CAMPO1"
+               TO REPORTE_REC.
+           WRITE REPORTE_REC.
+           MOVE SPACES TO REPORTE_REC.
+           STRING "FECHA CORRIDA: " DELIMITED BY SIZE
+                  WS_FECHA_CORRIDA DELIMITED BY SIZE
+                  "   PAGINA: " DELIMITED BY SIZE
+                  WS_PAGINA_NUM DELIMITED BY SIZE
+               INTO REPORTE_REC
+           END-STRING.
+           WRITE REPORTE_REC.
+           MOVE SPACES TO REPORTE_REC.
+           MOVE "CAMPO1  CAMPO2-ANTES  COD-TASA  CAMPO2-DESPUES"
+               TO REPORTE_REC.
+           WRITE REPORTE_REC.
+           MOVE SPACES TO REPORTE_REC.
+           MOVE "--------------------------------------------"
+               TO REPORTE_REC.
+           WRITE REPORTE_REC.
+           MOVE 4 TO WS_LINEAS_EN_PAGINA.
+
+      *> Pedido 009: una linea de detalle por registro, en el orden ya
+      *> ordenado por CAMPO1, con salto de pagina y corte de control
+      *> (subtotal) cada vez que cambia CAMPO1 en vez del DISPLAY de a
+      *> 10 registros por consola.
+       ESCRIBIR_DETALLE_REPORTE.
+           IF WS_CAMPO1_ANTERIOR NOT = SPACES
+                   AND CAMPO1 NOT = WS_CAMPO1_ANTERIOR
+               PERFORM ESCRIBIR_SUBTOTAL
+           END-IF.
+           MOVE CAMPO1 TO WS_CAMPO1_ANTERIOR.
+           IF WS_LINEAS_EN_PAGINA >= WS_LINEAS_POR_PAGINA
+               PERFORM ENCABEZADO_REPORTE
+           END-IF.
+           ADD 1 TO WS_SUBTOTAL_CONTADOR.
+           ADD WS_CAMPO2_ANTES TO WS_SUBTOTAL_ANTES.
+           ADD CAMPO2 TO WS_SUBTOTAL_DESPUES.
+           MOVE SPACES TO WS_LINEA_REPORTE.
+           STRING CAMPO1 DELIMITED BY SIZE
+                  "      " DELIMITED BY SIZE
+                  WS_CAMPO2_ANTES DELIMITED BY SIZE
+                  "         " DELIMITED BY SIZE
+                  WS_CODIGO_APLICADO DELIMITED BY SIZE
+                  "        " DELIMITED BY SIZE
+                  CAMPO2 DELIMITED BY SIZE
+               INTO WS_LINEA_REPORTE
+           END-STRING.
+           MOVE WS_LINEA_REPORTE TO REPORTE_REC.
+           WRITE REPORTE_REC.
+           ADD 1 TO WS_LINEAS_EN_PAGINA.
+
+      *> Pedido 009: subtotal por CAMPO1 (la categoria que se acaba de
+      *> terminar segun el orden de REGISTRO_ORDENADO), reiniciado para
+      *> el siguiente valor de CAMPO1.
+       ESCRIBIR_SUBTOTAL.
+           MOVE SPACES TO WS_LINEA_REPORTE.
+           STRING "  SUBTOTAL CAMPO1=" DELIMITED BY SIZE
+                  WS_CAMPO1_ANTERIOR DELIMITED BY SIZE
+                  "  REGISTROS: " DELIMITED BY SIZE
+                  WS_SUBTOTAL_CONTADOR DELIMITED BY SIZE
+                  "  ANTES: " DELIMITED BY SIZE
+                  WS_SUBTOTAL_ANTES DELIMITED BY SIZE
+                  "  DESPUES: " DELIMITED BY SIZE
+                  WS_SUBTOTAL_DESPUES DELIMITED BY SIZE
+               INTO WS_LINEA_REPORTE
+           END-STRING.
+           MOVE WS_LINEA_REPORTE TO REPORTE_REC.
+           WRITE REPORTE_REC.
+           ADD 1 TO WS_LINEAS_EN_PAGINA.
+           MOVE 0 TO WS_SUBTOTAL_CONTADOR.
+           MOVE 0 TO WS_SUBTOTAL_ANTES.
+           MOVE 0 TO WS_SUBTOTAL_DESPUES.
+
+      *> Pedido 009: subtotal de la ultima categoria de CAMPO1, que de
+      *> otro modo quedaria sin cerrar al terminar el archivo.
+       CERRAR_REPORTE.
+           IF WS_CAMPO1_ANTERIOR NOT = SPACES
+               PERFORM ESCRIBIR_SUBTOTAL
+           END-IF.
+
+      *> Pedido 000: acumula contadores y sumas (antes/despues) por
+      *> categoria AA, BB y OTRA (cualquier otro valor de CAMPO1).
+       ACUMULAR_AA.
+           ADD 1 TO WS_AA_CONTADOR.
+           ADD WS_CAMPO2_ANTES TO WS_AA_ANTES.
+           ADD CAMPO2 TO WS_AA_DESPUES.
+
+       ACUMULAR_BB.
+           ADD 1 TO WS_BB_CONTADOR.
+           ADD WS_CAMPO2_ANTES TO WS_BB_ANTES.
+           ADD CAMPO2 TO WS_BB_DESPUES.
+
+       ACUMULAR_OTRA.
+           ADD 1 TO WS_OTRA_CONTADOR.
+           ADD WS_CAMPO2_ANTES TO WS_OTRA_ANTES.
+           ADD CAMPO2 TO WS_OTRA_DESPUES.
+
+       ACUMULAR_TOTAL.
+           ADD 1 TO WS_TOTAL_CONTADOR.
+           ADD WS_CAMPO2_ANTES TO WS_TOTAL_ANTES.
+           ADD CAMPO2 TO WS_TOTAL_DESPUES.
+
+      *> Pedido 000: resumen final por categoria AA/BB/OTRA y total
+      *> general, para no tener que re-armarlo a mano desde la
+      *> consola.
+       ESCRIBIR_RESUMEN.
+           DISPLAY "===========================================".
+           DISPLAY "RESUMEN DE LA CORRIDA POR CATEGORIA AA/BB/OTRA".
+           DISPLAY "===========================================".
+           DISPLAY "AA    REGISTROS: " WS_AA_CONTADOR
+               "  SUMA-ANTES: " WS_AA_ANTES
+               "  SUMA-DESPUES: " WS_AA_DESPUES.
+           DISPLAY "BB    REGISTROS: " WS_BB_CONTADOR
+               "  SUMA-ANTES: " WS_BB_ANTES
+               "  SUMA-DESPUES: " WS_BB_DESPUES.
+           DISPLAY "OTRA  REGISTROS: " WS_OTRA_CONTADOR
+               "  SUMA-ANTES: " WS_OTRA_ANTES
+               "  SUMA-DESPUES: " WS_OTRA_DESPUES.
+           DISPLAY "-------------------------------------------".
+           DISPLAY "TOTAL REGISTROS: " WS_TOTAL_CONTADOR
+               "  SUMA-ANTES: " WS_TOTAL_ANTES
+               "  SUMA-DESPUES: " WS_TOTAL_DESPUES.
+           DISPLAY "EXCEPCIONES (CAMPO1 NO VALIDO): "
+               WS_EXCEPCIONES_CONTADOR.
